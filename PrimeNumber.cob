@@ -1,27 +1,560 @@
-* --- cerner_2tothe5th_2022
-IDENTIFICATION DIVISION.
+      * --- cerner_2tothe5th_2022
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. primeno.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMS-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMS-STATUS.
+           SELECT RPT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT HIST-FILE ASSIGN TO "HISTFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-NUM1
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
-        01 num1 PIC 999.
-        01 i1 PIC 999.
-        01 res1 PIC 99.
-        01 rem1 PIC 99.
+       FILE SECTION.
+       FD  NUMS-FILE.
+        01 NUMS-RECORD PIC X(7).
+
+       FD  RPT-FILE.
+        01 RPT-RECORD PIC X(80).
+
+       FD  HIST-FILE.
+        01 HIST-RECORD.
+           05 HIST-NUM1 PIC 9(7).
+           05 HIST-DATE PIC 9(8).
+           05 HIST-RESULT PIC X(9).
+           05 HIST-FACTOR-COUNT PIC 999.
+
+       FD  CKPT-FILE.
+        01 CKPT-RECORD.
+           05 CKPT-LAST-COUNT PIC 9(7).
+           05 CKPT-NUMS-TOTAL PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+        01 WS-MODE PIC 9 VALUE 0.
+        01 num1 PIC 9(7).
+        01 i1 PIC 9(7).
+        01 res1 PIC 9(7).
+        01 rem1 PIC 9(7).
         01 flag1 PIC 9 value 0.
+        01 WS-NUMS-STATUS PIC XX VALUE "00".
+        01 WS-EOF-FLAG PIC 9 VALUE 0.
+        01 WS-FROM PIC 9(7).
+        01 WS-TO PIC 9(7).
+        01 WS-NUM-RAW PIC X(7).
+        01 WS-VALID-NUM PIC 9 VALUE 0.
+        01 WS-FACTOR-COUNT PIC 999 VALUE 0.
+        01 WS-FACTOR-IDX PIC 99 VALUE 0.
+        01 WS-FACTOR-TAB.
+           05 WS-FACTOR PIC 9(7) OCCURS 50 TIMES.
+        01 WS-RPT-STATUS PIC XX VALUE "00".
+        01 WS-RESULT-TEXT PIC X(9) VALUE SPACES.
+        01 WS-HEADING-LINE PIC X(80) VALUE SPACES.
+        01 WS-DETAIL-LINE PIC X(80) VALUE SPACES.
+        01 WS-RUN-DATE-YYYYMMDD PIC 9(8) VALUE 0.
+        01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE-YYYYMMDD.
+           05 WS-RD-YYYY PIC 9(4).
+           05 WS-RD-MM PIC 9(2).
+           05 WS-RD-DD PIC 9(2).
+        01 WS-HIST-STATUS PIC XX VALUE "00".
+        01 WS-HIST-FOUND PIC 9 VALUE 0.
+        01 WS-SQRT-LIMIT PIC 9(7) VALUE 0.
+        01 WS-CUR-DIVISOR PIC 9(7) VALUE 0.
+        01 WS-COMP-DIVISOR PIC 9(7) VALUE 0.
+        01 WS-FACTOR-OMITTED PIC 9(7) VALUE 0.
+        01 WS-CKPT-STATUS PIC XX VALUE "00".
+        01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+        01 WS-RESTART-COUNT PIC 9(7) VALUE 0.
+        01 WS-CKPT-INTERVAL PIC 9(4) VALUE 10.
+        01 WS-TOTAL-CHECKED PIC 9(7) VALUE 0.
+        01 WS-PRIME-COUNT PIC 9(7) VALUE 0.
+        01 WS-NONPRIME-COUNT PIC 9(7) VALUE 0.
+        01 WS-LARGEST-PRIME PIC 9(7) VALUE 0.
+        01 WS-NEIGHBOR-NUM1 PIC 9(7) VALUE 0.
+        01 WS-TWIN-CHK-FOUND PIC 9 VALUE 0.
+        01 WS-TWIN-RECORD-LOW PIC 9(7) VALUE 0.
+        01 WS-TWIN-COUNT PIC 9(4) VALUE 0.
+        01 WS-TWIN-OMITTED PIC 9(4) VALUE 0.
+        01 WS-TWIN-HIGH PIC 9(7) VALUE 0.
+        01 WS-TWIN-TAB.
+           05 WS-TWIN-LOW PIC 9(7) OCCURS 50 TIMES.
+        01 WS-HIST-AVAILABLE PIC 9 VALUE 1.
+        01 WS-RANGE-CTR PIC 9(8) VALUE 0.
+        01 WS-NUMS-TOTAL PIC 9(7) VALUE 0.
+        01 WS-CKPT-NUMS-TOTAL PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
         para1.
-           DISPLAY \"ENTER NUMBER FOR CHECKING PRIME OR NOT\".
-           ACCEPT num1.
+           PERFORM para8-get-run-date.
+           OPEN OUTPUT RPT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN REPORT OUTPUT FILE - STATUS "
+                 WS-RPT-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM para9-write-report-heading.
+
+           MOVE 1 TO WS-HIST-AVAILABLE.
+           OPEN I-O HIST-FILE.
+           IF WS-HIST-STATUS = "35"
+              OPEN OUTPUT HIST-FILE
+              CLOSE HIST-FILE
+              OPEN I-O HIST-FILE
+              IF WS-HIST-STATUS NOT = "00"
+                 DISPLAY "UNABLE TO CREATE HISTORY FILE - STATUS "
+                    WS-HIST-STATUS
+                 DISPLAY "HISTORY AND TWIN-PRIME DETECTION DISABLED "
+                    "FOR THIS RUN"
+                 MOVE 0 TO WS-HIST-AVAILABLE
+              END-IF
+           ELSE
+              IF WS-HIST-STATUS NOT = "00"
+                 DISPLAY "UNABLE TO OPEN HISTORY FILE - STATUS "
+                    WS-HIST-STATUS
+                 DISPLAY "HISTORY AND TWIN-PRIME DETECTION DISABLED "
+                    "FOR THIS RUN"
+                 MOVE 0 TO WS-HIST-AVAILABLE
+              END-IF
+           END-IF.
+
+           DISPLAY "ENTER MODE: 1-SINGLE  2-BATCH  3-RANGE".
+           ACCEPT WS-MODE.
+
+           EVALUATE WS-MODE
+              WHEN 2
+                 PERFORM para5-batch-mode
+              WHEN 3
+                 PERFORM para6-range-mode
+              WHEN OTHER
+                 PERFORM para4-single-mode
+           END-EVALUATE.
+
+           PERFORM para17-write-summary.
+           CLOSE RPT-FILE.
+           IF WS-HIST-AVAILABLE = 1
+              CLOSE HIST-FILE
+           END-IF.
+           STOP RUN.
+
+        para8-get-run-date.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+        para9-write-report-heading.
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING "PRIME NUMBER CHECK REPORT - RUN DATE "
+                 WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+                 DELIMITED BY SIZE INTO WS-HEADING-LINE.
+           WRITE RPT-RECORD FROM WS-HEADING-LINE.
+
+        para4-single-mode.
+           MOVE 0 TO WS-VALID-NUM.
+           PERFORM UNTIL WS-VALID-NUM = 1
+              DISPLAY "ENTER NUMBER FOR CHECKING PRIME OR NOT"
+              ACCEPT WS-NUM-RAW
+              IF FUNCTION TRIM(WS-NUM-RAW) IS NUMERIC
+                 MOVE FUNCTION TRIM(WS-NUM-RAW) TO num1
+                 IF num1 > 1
+                    MOVE 1 TO WS-VALID-NUM
+                 ELSE
+                    DISPLAY "NUMBER MUST BE GREATER THAN 1 - RE-ENTER"
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID NUMERIC ENTRY - RE-ENTER"
+              END-IF
+           END-PERFORM.
+
+           PERFORM para11-process-number.
+
+        para5-batch-mode.
+           MOVE 0 TO WS-RECORD-COUNT.
+           PERFORM para5a-count-nums-file.
+           PERFORM para14-checkpoint-read.
+           IF WS-RESTART-COUNT > 0
+                 AND WS-CKPT-NUMS-TOTAL NOT = WS-NUMS-TOTAL
+              DISPLAY "CHECKPOINT DOES NOT MATCH CURRENT NUMBER "
+                 "INPUT FILE - IGNORING CHECKPOINT, RESTARTING "
+                 "FROM RECORD 1"
+              MOVE 0 TO WS-RESTART-COUNT
+           END-IF.
+           MOVE 0 TO WS-EOF-FLAG.
+           OPEN INPUT NUMS-FILE.
+           IF WS-NUMS-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN NUMBER INPUT FILE - STATUS "
+                 WS-NUMS-STATUS
+           ELSE
+              PERFORM UNTIL WS-EOF-FLAG = 1
+                 READ NUMS-FILE
+                    AT END
+                       MOVE 1 TO WS-EOF-FLAG
+                    NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                          IF FUNCTION TRIM(NUMS-RECORD) IS NUMERIC
+                             MOVE FUNCTION TRIM(NUMS-RECORD) TO num1
+                             IF num1 > 1
+                                PERFORM para11-process-number
+                             ELSE
+                                DISPLAY "SKIPPING INVALID RECORD: "
+                                   NUMS-RECORD
+                             END-IF
+                          ELSE
+                             DISPLAY "SKIPPING INVALID BATCH RECORD: "
+                                NUMS-RECORD
+                          END-IF
+                          IF FUNCTION MOD(WS-RECORD-COUNT
+                                WS-CKPT-INTERVAL) = 0
+                             PERFORM para15-checkpoint-write
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE NUMS-FILE
+              MOVE 0 TO WS-RECORD-COUNT
+              PERFORM para15-checkpoint-write
+           END-IF.
+
+        para5a-count-nums-file.
+           MOVE 0 TO WS-NUMS-TOTAL.
+           MOVE 0 TO WS-EOF-FLAG.
+           OPEN INPUT NUMS-FILE.
+           IF WS-NUMS-STATUS = "00"
+              PERFORM UNTIL WS-EOF-FLAG = 1
+                 READ NUMS-FILE
+                    AT END MOVE 1 TO WS-EOF-FLAG
+                    NOT AT END ADD 1 TO WS-NUMS-TOTAL
+                 END-READ
+              END-PERFORM
+              CLOSE NUMS-FILE
+           END-IF.
+
+        para14-checkpoint-read.
+           MOVE 0 TO WS-RESTART-COUNT.
+           MOVE 0 TO WS-CKPT-NUMS-TOTAL.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CKPT-FILE
+                 AT END CONTINUE
+              END-READ
+              IF WS-CKPT-STATUS = "00"
+                 MOVE CKPT-LAST-COUNT TO WS-RESTART-COUNT
+                 MOVE CKPT-NUMS-TOTAL TO WS-CKPT-NUMS-TOTAL
+                 IF WS-RESTART-COUNT > 0
+                    DISPLAY "RESUMING BATCH RUN AFTER RECORD "
+                       WS-RESTART-COUNT
+                 END-IF
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
+
+        para15-checkpoint-write.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT.
+           MOVE WS-NUMS-TOTAL TO CKPT-NUMS-TOTAL.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+                 WS-CKPT-STATUS
+           ELSE
+              WRITE CKPT-RECORD
+              IF WS-CKPT-STATUS NOT = "00"
+                 DISPLAY "CHECKPOINT WRITE FAILED - STATUS "
+                    WS-CKPT-STATUS
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
+
+        para6-range-mode.
+           MOVE 0 TO WS-VALID-NUM.
+           PERFORM UNTIL WS-VALID-NUM = 1
+              DISPLAY "ENTER FROM VALUE (RANGE START)"
+              ACCEPT WS-NUM-RAW
+              IF FUNCTION TRIM(WS-NUM-RAW) IS NUMERIC
+                 MOVE FUNCTION TRIM(WS-NUM-RAW) TO WS-FROM
+                 IF WS-FROM > 1
+                    MOVE 1 TO WS-VALID-NUM
+                 ELSE
+                    DISPLAY "FROM VALUE MUST BE > 1 - RE-ENTER"
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID NUMERIC ENTRY - RE-ENTER"
+              END-IF
+           END-PERFORM.
+
+           MOVE 0 TO WS-VALID-NUM.
+           PERFORM UNTIL WS-VALID-NUM = 1
+              DISPLAY "ENTER TO VALUE (RANGE END)"
+              ACCEPT WS-NUM-RAW
+              IF FUNCTION TRIM(WS-NUM-RAW) IS NUMERIC
+                 MOVE FUNCTION TRIM(WS-NUM-RAW) TO WS-TO
+                 IF WS-TO >= WS-FROM
+                    MOVE 1 TO WS-VALID-NUM
+                 ELSE
+                    DISPLAY "TO VALUE MUST BE >= FROM VALUE - RE-ENTER"
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID NUMERIC ENTRY - RE-ENTER"
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-RANGE-CTR FROM WS-FROM BY 1
+                 UNTIL WS-RANGE-CTR > WS-TO
+              MOVE WS-RANGE-CTR TO num1
+              PERFORM para11-process-number
+           END-PERFORM.
+
+        para2-check-prime.
+           MOVE 0 TO flag1.
+           MOVE 0 TO WS-FACTOR-COUNT.
+           MOVE 0 TO WS-FACTOR-OMITTED.
+           COMPUTE WS-SQRT-LIMIT =
+                 FUNCTION INTEGER(FUNCTION SQRT(num1)).
+           IF WS-SQRT-LIMIT * WS-SQRT-LIMIT < num1
+              ADD 1 TO WS-SQRT-LIMIT
+           END-IF.
 
-           PERFORM VARYING i1 FROM 2 BY 1 UNTIL i1>=num1
+           IF num1 > 2
+              DIVIDE num1 BY 2 GIVING res1 REMAINDER rem1
+              IF rem1 = 0
+                 MOVE 1 TO flag1
+              END-IF
+              PERFORM VARYING i1 FROM 3 BY 2 UNTIL i1 > WS-SQRT-LIMIT
+                 DIVIDE num1 BY i1 GIVING res1 REMAINDER rem1
+                 IF rem1 = 0
+                    MOVE 1 TO flag1
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           IF flag1 = 1
+              PERFORM para2b-enumerate-factors
+           END-IF.
+
+        para2b-enumerate-factors.
+           PERFORM VARYING i1 FROM 2 BY 1 UNTIL i1 * i1 > num1
               DIVIDE num1 BY i1 GIVING res1 REMAINDER rem1
-              IF rem1=0 THEN MOVE 1 TO flag1
-      *         DISPLAY i1 \"   \" rem1
+              IF rem1 = 0
+                 MOVE i1 TO WS-CUR-DIVISOR
+                 PERFORM para2a-record-factor
+              END-IF
+           END-PERFORM.
+
+        para2a-record-factor.
+           ADD 1 TO WS-FACTOR-COUNT.
+           IF WS-FACTOR-COUNT <= 50
+              MOVE WS-CUR-DIVISOR TO WS-FACTOR(WS-FACTOR-COUNT)
+           ELSE
+              ADD 1 TO WS-FACTOR-OMITTED
+           END-IF.
+
+           COMPUTE WS-COMP-DIVISOR = num1 / WS-CUR-DIVISOR.
+           IF WS-COMP-DIVISOR NOT = WS-CUR-DIVISOR
+              ADD 1 TO WS-FACTOR-COUNT
+              IF WS-FACTOR-COUNT <= 50
+                 MOVE WS-COMP-DIVISOR TO WS-FACTOR(WS-FACTOR-COUNT)
+              ELSE
+                 ADD 1 TO WS-FACTOR-OMITTED
+              END-IF
+           END-IF.
+
+        para3-display-result.
+           IF flag1=0
+              MOVE "PRIME" TO WS-RESULT-TEXT
+           ELSE
+              MOVE "NOT PRIME" TO WS-RESULT-TEXT
+           END-IF.
+
+           IF WS-MODE = 3
+              IF flag1=0 THEN DISPLAY num1 " is prime" END-IF
+           ELSE
+              IF flag1=0 THEN DISPLAY num1 " is prime"
+              else
+                DISPLAY num1 " IS NOT A PRIME NO"
+                PERFORM para7-display-factors
+              END-IF
+           END-IF.
+
+           PERFORM para10-write-report-detail.
+
+        para7-display-factors.
+           DISPLAY "  FACTORS OF " num1 ":".
+           PERFORM VARYING WS-FACTOR-IDX FROM 1 BY 1
+                 UNTIL WS-FACTOR-IDX > WS-FACTOR-COUNT
+                    OR WS-FACTOR-IDX > 50
+              DISPLAY "    " WS-FACTOR(WS-FACTOR-IDX)
            END-PERFORM.
+           IF WS-FACTOR-OMITTED > 0
+              DISPLAY "    (" WS-FACTOR-OMITTED
+                 " MORE FACTORS OMITTED)"
+           END-IF.
+
+        para10-write-report-detail.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING num1 "  " WS-RESULT-TEXT "  FACTOR-COUNT="
+                 WS-FACTOR-COUNT
+                 DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+
+        para11-process-number.
+           MOVE 0 TO WS-HIST-FOUND.
+           IF WS-HIST-AVAILABLE = 1
+              MOVE num1 TO HIST-NUM1
+              READ HIST-FILE KEY IS HIST-NUM1
+                 INVALID KEY MOVE 0 TO WS-HIST-FOUND
+                 NOT INVALID KEY MOVE 1 TO WS-HIST-FOUND
+              END-READ
+           END-IF.
+
+           IF WS-HIST-FOUND = 1
+              PERFORM para12-display-history-result
+           ELSE
+              PERFORM para2-check-prime
+              PERFORM para3-display-result
+              IF WS-HIST-AVAILABLE = 1
+                 PERFORM para13-save-history
+              END-IF
+              PERFORM para16-update-counters
+           END-IF.
+
+        para12-display-history-result.
+           MOVE HIST-RESULT TO WS-RESULT-TEXT.
+           MOVE HIST-FACTOR-COUNT TO WS-FACTOR-COUNT.
+           IF WS-MODE = 3
+              IF WS-RESULT-TEXT = "PRIME    "
+                 DISPLAY num1 " is prime (ALREADY CHECKED "
+                    HIST-DATE ")"
+              END-IF
+           ELSE
+              DISPLAY num1 " ALREADY CHECKED ON " HIST-DATE
+                 " - " WS-RESULT-TEXT
+           END-IF.
+           PERFORM para10-write-report-detail.
+
+        para13-save-history.
+           MOVE num1 TO HIST-NUM1.
+           MOVE WS-RUN-DATE-YYYYMMDD TO HIST-DATE.
+           MOVE WS-RESULT-TEXT TO HIST-RESULT.
+           MOVE WS-FACTOR-COUNT TO HIST-FACTOR-COUNT.
+           WRITE HIST-RECORD
+              INVALID KEY
+                 DISPLAY "HISTORY WRITE FAILED FOR " num1
+           END-WRITE.
+
+        para16-update-counters.
+           ADD 1 TO WS-TOTAL-CHECKED.
+           IF WS-RESULT-TEXT = "PRIME    "
+              ADD 1 TO WS-PRIME-COUNT
+              IF num1 > WS-LARGEST-PRIME
+                 MOVE num1 TO WS-LARGEST-PRIME
+              END-IF
+              PERFORM para16a-check-twin-neighbors
+           ELSE
+              ADD 1 TO WS-NONPRIME-COUNT
+           END-IF.
+
+        para16a-check-twin-neighbors.
+           IF WS-HIST-AVAILABLE = 1
+              IF num1 > 2
+                 COMPUTE WS-NEIGHBOR-NUM1 = num1 - 2
+                 PERFORM para16b-lookup-neighbor
+                 IF WS-TWIN-CHK-FOUND = 1
+                    MOVE WS-NEIGHBOR-NUM1 TO WS-TWIN-RECORD-LOW
+                    PERFORM para16c-record-twin
+                 END-IF
+              END-IF
+
+              COMPUTE WS-NEIGHBOR-NUM1 = num1 + 2
+              PERFORM para16b-lookup-neighbor
+              IF WS-TWIN-CHK-FOUND = 1
+                 MOVE num1 TO WS-TWIN-RECORD-LOW
+                 PERFORM para16c-record-twin
+              END-IF
+           END-IF.
+
+        para16b-lookup-neighbor.
+           MOVE WS-NEIGHBOR-NUM1 TO HIST-NUM1.
+           READ HIST-FILE KEY IS HIST-NUM1
+              INVALID KEY
+                 MOVE 0 TO WS-TWIN-CHK-FOUND
+              NOT INVALID KEY
+                 IF HIST-RESULT = "PRIME    "
+                    MOVE 1 TO WS-TWIN-CHK-FOUND
+                 ELSE
+                    MOVE 0 TO WS-TWIN-CHK-FOUND
+                 END-IF
+           END-READ.
+
+        para16c-record-twin.
+           ADD 1 TO WS-TWIN-COUNT.
+           IF WS-TWIN-COUNT <= 50
+              MOVE WS-TWIN-RECORD-LOW TO WS-TWIN-LOW(WS-TWIN-COUNT)
+           ELSE
+              ADD 1 TO WS-TWIN-OMITTED
+           END-IF.
+
+        para17-write-summary.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING "END OF RUN SUMMARY" DELIMITED BY SIZE
+              INTO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+           DISPLAY WS-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING "TOTAL NUMBERS CHECKED: " WS-TOTAL-CHECKED
+              DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+           DISPLAY WS-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING "PRIME COUNT: " WS-PRIME-COUNT
+              "   NOT PRIME COUNT: " WS-NONPRIME-COUNT
+              DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+           DISPLAY WS-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING "LARGEST PRIME FOUND: " WS-LARGEST-PRIME
+              DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+           DISPLAY WS-DETAIL-LINE.
 
-           IF flag1=0 THEN DISPLAY num1 \" is prime\"
-           else 
-             DISPLAY num1 \" IS NOT A PRIME NO\". 
+           IF WS-TWIN-COUNT = 0
+              MOVE SPACES TO WS-DETAIL-LINE
+              STRING "TWIN PRIME PAIRS FOUND: NONE"
+                 DELIMITED BY SIZE INTO WS-DETAIL-LINE
+              WRITE RPT-RECORD FROM WS-DETAIL-LINE
+              DISPLAY WS-DETAIL-LINE
+           ELSE
+              PERFORM VARYING WS-FACTOR-IDX FROM 1 BY 1
+                    UNTIL WS-FACTOR-IDX > WS-TWIN-COUNT
+                       OR WS-FACTOR-IDX > 50
+                 COMPUTE WS-TWIN-HIGH =
+                    WS-TWIN-LOW(WS-FACTOR-IDX) + 2
+                 MOVE SPACES TO WS-DETAIL-LINE
+                 STRING "TWIN PRIMES: " WS-TWIN-LOW(WS-FACTOR-IDX)
+                    " AND " WS-TWIN-HIGH
+                    DELIMITED BY SIZE INTO WS-DETAIL-LINE
+                 WRITE RPT-RECORD FROM WS-DETAIL-LINE
+                 DISPLAY WS-DETAIL-LINE
+              END-PERFORM
+           END-IF.
 
-          STOP-RUN.
\ No newline at end of file
+           IF WS-TWIN-OMITTED > 0
+              MOVE SPACES TO WS-DETAIL-LINE
+              STRING "(" WS-TWIN-OMITTED
+                 " MORE TWIN PRIME PAIRS OMITTED)"
+                 DELIMITED BY SIZE INTO WS-DETAIL-LINE
+              WRITE RPT-RECORD FROM WS-DETAIL-LINE
+              DISPLAY WS-DETAIL-LINE
+           END-IF.
